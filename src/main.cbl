@@ -4,33 +4,253 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PswFile ASSIGN TO 'passwords.csv'
+           SELECT PswFile ASSIGN TO DYNAMIC VaultFileName
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FileStatus.
 
+           SELECT TmpFile ASSIGN TO DYNAMIC TmpFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TmpFileStatus.
+
+           SELECT ImportFile ASSIGN TO DYNAMIC ImportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ImportFileStatus.
+
+           SELECT ExportFile ASSIGN TO DYNAMIC ExportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ExportFileStatus.
+
+           SELECT AuditFile ASSIGN TO DYNAMIC AuditFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+
+           SELECT QuarantineFile ASSIGN TO DYNAMIC
+                   QuarantineFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS QuarantineFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PswFile.
-       01  PasswordRecord    PIC X(100).  
+       01  PasswordRecord    PIC X(230).
+
+       FD  TmpFile.
+       01  TmpRecord         PIC X(230).
+
+       FD  ImportFile.
+       01  ImportRecord      PIC X(110).
+
+       FD  ExportFile.
+       01  ExportRecord      PIC X(110).
+
+       FD  AuditFile.
+       01  AuditRecord       PIC X(120).
+
+       FD  QuarantineFile.
+       01  QuarantineRecord  PIC X(230).
 
        WORKING-STORAGE SECTION.
        01  FileStatus             PIC XX.
+       01  TmpFileStatus          PIC XX.
        01  CorrectPassword        PIC X(50).
        01  MainPassword           PIC X(50).
-       01  Choice                 PIC X(1).
+       01  NewMainPassword        PIC X(50).
+       01  CurrentPasswordConfirm PIC X(50).
+       01  EncryptedCurrentConfirm PIC X(50).
+       01  NewRecoveryEncMainPassword PIC X(50).
+       01  RecoveryEncMainPassword PIC X(50).
+       01  ReadRecoveryHash       PIC X(50).
+       01  RecoveryPassphrase     PIC X(50).
+       01  SetupRecovery       PIC X(1).
+       01  RecoveredPassword   PIC X(50).
+       01  Choice                 PIC X(2).
        01  Identifier             PIC X(50).
        01  NewPassword            PIC X(50).
-       01  TempRecord             PIC X(100).
+       01  TempRecord             PIC X(230).
        01  CLEAR-COMMAND          PIC X(100) VALUE "clear".
+       01  SYSTEM-COMMAND         PIC X(200).
        01  EOF                    PIC X(01) VALUE 'N'.
-       01  PswRecord              PIC X(100).
+       01  EditFound              PIC X(01) VALUE 'N'.
+       01  DeleteFound            PIC X(01) VALUE 'N'.
+       01  RecordMatched          PIC X(01) VALUE 'N'.
+       01  DuplicateFound         PIC X(01) VALUE 'N'.
+       01  OverwriteChoice        PIC X(01) VALUE 'Y'.
+       01  ValidName              PIC X(01) VALUE 'Y'.
+       01  NameLen                PIC 9(3).
+       01  MatchFound             PIC X(01) VALUE 'N'.
+       01  CategoryMatch          PIC X(01) VALUE 'N'.
+       01  Pos                 PIC 9(3).
+       01  IdLen               PIC 9(3).
+       01  SearchLen           PIC 9(3).
+       01  PswRecord              PIC X(230).
        01  ReadIdentifier         PIC X(50).
        01  ReadPassword           PIC X(50).
+       01  Category               PIC X(50).
+       01  ReadCategory           PIC X(50).
+       01  Notes                  PIC X(50).
+       01  ReadNotes              PIC X(50).
+       01  DateAdded              PIC X(8).
+       01  ReadDateAdded          PIC X(8).
+       01  CurrentDate         PIC X(21).
+       01  TodayNum            PIC 9(8).
+       01  DateNum             PIC 9(8).
+       01  TodayInt            PIC 9(8).
+       01  DateInt             PIC 9(8).
+       01  AgeDays             PIC S9(8).
+       01  AgeDaysOut          PIC Z(7)9.
+       01  AgeThreshold           PIC 9(5).
        01  Temp                   PIC X(1).
-       01  EncryptedMainPassword  PIC X(100).
+       01  EncryptedMainPassword  PIC X(50).
+       01  MinPasswordLength      PIC 9(3) VALUE 8.
+       01  PwLen               PIC 9(3).
+       01  HealthCount         PIC 9(4) VALUE 0.
+       01  HealthTruncated     PIC X(1) VALUE 'N'.
+       01  HealthIdx           PIC 9(4).
+       01  HealthIdx2          PIC 9(4).
+       01  HealthTable.
+           05 HealthEntry OCCURS 500 TIMES.
+               10 HealthIdentifier  PIC X(50).
+               10 HealthPassword    PIC X(50).
+       01  ViewCount           PIC 9(4) VALUE 0.
+       01  ViewTruncated       PIC X(1) VALUE 'N'.
+       01  ViewIdx             PIC 9(4).
+       01  ViewIdx2            PIC 9(4).
+       01  PageSize            PIC 9(3) VALUE 10.
+       01  PageMod             PIC 9(3).
+       01  ViewTable.
+           05 ViewEntry OCCURS 500 TIMES.
+               10 ViewIdentifier    PIC X(50).
+               10 ViewPw            PIC X(50).
+               10 ViewCategory      PIC X(50).
+               10 ViewNotes         PIC X(50).
+               10 ViewDateAdded2    PIC X(8).
+       01  SwapEntry.
+           05 SwapIdentifier    PIC X(50).
+           05 SwapPw            PIC X(50).
+           05 SwapCategory      PIC X(50).
+           05 SwapNotes         PIC X(50).
+           05 SwapDateAdded     PIC X(8).
+       01  BackupStamp         PIC X(14).
+       01  BackupFile          PIC X(40).
+       01  RestoreFile            PIC X(40).
+       01  LIST-COMMAND           PIC X(60).
+       01  ImportFileName         PIC X(100).
+       01  ImportFileStatus       PIC XX.
+       01  ImportIdentifier       PIC X(50).
+       01  ImportPassword         PIC X(50).
+       01  ImportCount         PIC 9(5) VALUE 0.
+       01  ImportCountOut      PIC Z(4)9.
+       01  ExportFileName         PIC X(100).
+       01  ExportFileStatus       PIC XX.
+       01  ExportConfirm          PIC X(50).
+       01  GenLength           PIC 9(2) VALUE 50.
+       01  IncludeDigits       PIC X(1) VALUE 'N'.
+       01  IncludeSymbols      PIC X(1) VALUE 'N'.
+       01  ExcludeAmbiguous    PIC X(1) VALUE 'N'.
+       01  PassphraseMode      PIC X(1) VALUE 'N'.
+       01  VaultName              PIC X(40).
+       01  VaultFileName          PIC X(100).
+       01  TmpFileName            PIC X(100).
+       01  AutoLockSeconds     PIC 9(5) VALUE 120.
+       01  PromptStamp         PIC X(14) VALUE SPACES.
+       01  NowStamp            PIC X(14).
+       01  DateIntA            PIC 9(8).
+       01  DateIntB            PIC 9(8).
+       01  HH                  PIC 9(2).
+       01  MM                  PIC 9(2).
+       01  SS                  PIC 9(2).
+       01  SecsA               PIC 9(5).
+       01  SecsB               PIC 9(5).
+       01  IdleSeconds         PIC S9(8).
+       01  Locked              PIC X(1) VALUE 'N'.
+       01  FailedAttempts         PIC 9(3) VALUE 0.
+       01  FailedAttemptsField    PIC X(3) VALUE '000'.
+       01  ReadFailedAttemptsField PIC X(3) VALUE SPACES.
+       01  ReadFailedAttempts     PIC 9(3) VALUE 0.
+       01  LockoutUntil           PIC X(14) VALUE SPACES.
+       01  ReadLockoutUntil       PIC X(14) VALUE SPACES.
+       01  MaxFailedAttempts      PIC 9(3) VALUE 5.
+       01  LockoutCooldownSeconds PIC 9(5) VALUE 300.
+       01  RemainingAttempts   PIC 9(3).
+       01  RemainingOut        PIC Z(2)9.
+       01  LockDateInt         PIC 9(8).
+       01  LockSecsOfDay       PIC 9(5).
+       01  LockDaysAdd         PIC 9(5).
+       01  LockDateNum         PIC 9(8).
+       01  LockHH              PIC 9(2).
+       01  LockMM              PIC 9(2).
+       01  LockSS              PIC 9(2).
+       01  AuditFileName          PIC X(100).
+       01  AuditFileStatus        PIC XX.
+       01  AuditAction         PIC X(20).
+       01  AuditIdentifier     PIC X(50).
+       01  AuditOutcome        PIC X(10).
+       01  AuditStamp          PIC X(14).
+       01  AuditLine           PIC X(120).
+       01  ViewFound           PIC X(1) VALUE 'N'.
+       01  Arg1                PIC X(20).
+       01  BatchPassword       PIC X(50).
+       01  BatchIdentifier     PIC X(50).
+       01  BatchFound          PIC X(1) VALUE 'N'.
+       01  QuarantineFileName  PIC X(100).
+       01  QuarantineFileStatus   PIC XX.
+       01  QuarantineCount     PIC 9(4) VALUE 0.
+       01  QuarantineCountOut  PIC Z(3)9.
+       01  QuarantineOpen      PIC X(1) VALUE 'N'.
+       01  IsFirstRecord       PIC X(1) VALUE 'Y'.
+       01  LockFileName           PIC X(100).
+       01  LockAcquired        PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           MOVE SPACES TO Arg1
+           ACCEPT Arg1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO Arg1
+           END-ACCEPT
+
+           IF FUNCTION TRIM(Arg1) = '--rotate'
+               PERFORM BatchRotate
+               STOP RUN
+           END-IF
+
+           CALL "SYSTEM" USING CLEAR-COMMAND
+           DISPLAY 'Vault name (enter for default):'
+           ACCEPT VaultName
+           IF FUNCTION TRIM(VaultName) = ''
+               MOVE 'passwords' TO VaultName
+           END-IF
+
+           PERFORM ValidateVaultName
+           IF ValidName NOT = 'Y'
+               DISPLAY
+                   'Vault name may only contain letters, digits, "-"'
+                   ' and "_". Using default vault.'
+               MOVE 'passwords' TO VaultName
+           END-IF
+
+           MOVE SPACES TO VaultFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '.csv'
+               DELIMITED BY SIZE
+               INTO VaultFileName
+
+           MOVE SPACES TO TmpFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '.csv.tmp'
+               DELIMITED BY SIZE
+               INTO TmpFileName
+
+           PERFORM IntegrityCheckVault
+
            OPEN INPUT PswFile
            IF FileStatus = '00' THEN
                READ PswFile INTO PasswordRecord
@@ -39,114 +259,1045 @@
                    CLOSE PswFile
                    STOP RUN
                ELSE
-                   UNSTRING PasswordRecord DELIMITED BY ',' 
+                   MOVE SPACES TO ReadFailedAttemptsField
+                   MOVE SPACES TO ReadLockoutUntil
+                   MOVE SPACES TO ReadRecoveryHash
+                   UNSTRING PasswordRecord DELIMITED BY ','
                        INTO Identifier CorrectPassword
-       
+                           ReadFailedAttemptsField ReadLockoutUntil
+                           ReadRecoveryHash
+                   MOVE ReadRecoveryHash TO RecoveryEncMainPassword
+
+                   IF FUNCTION TRIM(ReadFailedAttemptsField) = ''
+                       MOVE 0 TO ReadFailedAttempts
+                   ELSE
+                       MOVE ReadFailedAttemptsField
+                           TO ReadFailedAttempts
+                   END-IF
+
+                   MOVE FUNCTION CURRENT-DATE TO CurrentDate
+                   MOVE CurrentDate(1:14) TO NowStamp
+
+                   IF FUNCTION TRIM(ReadLockoutUntil) NOT = ''
+                           AND NowStamp < ReadLockoutUntil
+                       DISPLAY
+                           'Too many failed attempts. Vault locked'
+                           ' until ' FUNCTION TRIM(ReadLockoutUntil)
+                           ' (UTC-agnostic vault clock).'
+                       CLOSE PswFile
+                       STOP RUN
+                   END-IF
+
+                   IF FUNCTION TRIM(ReadLockoutUntil) NOT = ''
+                           AND NowStamp NOT < ReadLockoutUntil
+                       MOVE 0 TO ReadFailedAttempts
+                       MOVE SPACES TO ReadLockoutUntil
+                   END-IF
+
                    CALL "SYSTEM" USING CLEAR-COMMAND
-                   DISPLAY 'Enter main password: '
+                   DISPLAY
+                       'Enter main password (or RECOVER if you'
+                       ' forgot it):'
                    ACCEPT MainPassword
-       
-                   CALL 'Encrypt' USING 
-                       FUNCTION TRIM(MainPassword), 
-                       FUNCTION TRIM(MainPassword), 
-                       EncryptedMainPassword
-       
-                   IF FUNCTION TRIM(EncryptedMainPassword) = 
+
+                   IF FUNCTION TRIM(MainPassword) = 'RECOVER'
+                       PERFORM AttemptRecovery
+                   ELSE
+                       CALL 'Encrypt' USING
+                           MainPassword,
+                           MainPassword,
+                           EncryptedMainPassword
+                   END-IF
+
+                   CLOSE PswFile
+
+                   IF FUNCTION TRIM(EncryptedMainPassword) =
                            FUNCTION TRIM(CorrectPassword) THEN
-                       CLOSE PswFile
+                       MOVE 0 TO FailedAttempts
+                       MOVE SPACES TO LockoutUntil
+                       PERFORM UpdateUserRecord
+                       MOVE 'LOGIN' TO AuditAction
+                       MOVE 'USER' TO AuditIdentifier
+                       MOVE 'SUCCESS' TO AuditOutcome
+                       PERFORM WriteAuditLog
                        PERFORM Choices
                    ELSE
-                       DISPLAY 'Incorrect password.'
-                       CLOSE PswFile
+                       ADD 1 TO ReadFailedAttempts
+                       MOVE ReadFailedAttempts TO FailedAttempts
+                       IF FailedAttempts >= MaxFailedAttempts
+                           PERFORM ComputeLockoutDeadline
+                           DISPLAY
+                               'Too many failed attempts. Vault'
+                               ' locked for '
+                               FUNCTION TRIM(LockoutCooldownSeconds)
+                               ' seconds.'
+                       ELSE
+                           MOVE SPACES TO LockoutUntil
+                           COMPUTE RemainingAttempts =
+                               MaxFailedAttempts - FailedAttempts
+                           MOVE RemainingAttempts TO RemainingOut
+                           DISPLAY 'Incorrect password. '
+                               FUNCTION TRIM(RemainingOut)
+                               ' attempt(s) remaining before lockout.'
+                       END-IF
+                       PERFORM UpdateUserRecord
+                       MOVE 'LOGIN' TO AuditAction
+                       MOVE 'USER' TO AuditIdentifier
+                       MOVE 'FAILURE' TO AuditOutcome
+                       PERFORM WriteAuditLog
                        STOP RUN
                    END-IF
                END-IF
-       
+
            ELSE
                CALL "SYSTEM" USING CLEAR-COMMAND
                DISPLAY 'Type in main password to create user:'
                ACCEPT MainPassword
-       
-               CALL 'Encrypt' USING 
-                   FUNCTION TRIM(MainPassword), 
-                   FUNCTION TRIM(MainPassword), 
+
+               CALL 'Encrypt' USING
+                   MainPassword,
+                   MainPassword,
                    EncryptedMainPassword
-       
-               STRING 
+
+               MOVE EncryptedMainPassword TO CorrectPassword
+
+               DISPLAY
+                   'Set up a recovery passphrase in case you forget'
+                   ' the master password? (Y/N):'
+               ACCEPT SetupRecovery
+               IF SetupRecovery = 'Y'
+                   DISPLAY 'Enter recovery passphrase:'
+                   ACCEPT RecoveryPassphrase
+                   CALL 'Encrypt' USING
+                       MainPassword,
+                       RecoveryPassphrase,
+                       RecoveryEncMainPassword
+               ELSE
+                   MOVE SPACES TO RecoveryEncMainPassword
+               END-IF
+
+               MOVE SPACES TO TempRecord
+               STRING
                    'USER'
                    ','
-                   FUNCTION TRIM(EncryptedMainPassword)
-                   DELIMITED BY SIZE 
+                   EncryptedMainPassword(1:50)
+                   ','
+                   '000'
+                   ','
+                   SPACES
+                   ','
+                   RecoveryEncMainPassword(1:50)
+                   DELIMITED BY SIZE
                    INTO TempRecord
-       
+
                OPEN OUTPUT PswFile
                IF FileStatus = '00' THEN
                    MOVE TempRecord TO PasswordRecord
                    WRITE PasswordRecord
                    CLOSE PswFile
                    DISPLAY 'Main password saved.'
+                   MOVE 'CREATE VAULT' TO AuditAction
+                   MOVE VaultName TO AuditIdentifier
+                   MOVE 'SUCCESS' TO AuditOutcome
+                   PERFORM WriteAuditLog
                END-IF
                PERFORM Choices
            END-IF
            CLOSE PswFile.
            STOP RUN.
 
+       IntegrityCheckVault.
+           MOVE 0 TO QuarantineCount
+           MOVE 'N' TO QuarantineOpen
+           MOVE 'Y' TO IsFirstRecord
+           MOVE SPACES TO QuarantineFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '_quarantine.log'
+               DELIMITED BY SIZE
+               INTO QuarantineFileName
+
+           MOVE 'N' TO EOF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00'
+               CLOSE PswFile
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               CLOSE PswFile
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT TmpFile
+           PERFORM UNTIL EOF = 'Y'
+               READ PswFile INTO PswRecord
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF IsFirstRecord = 'Y'
+                           MOVE 'N' TO IsFirstRecord
+                           MOVE SPACES TO ReadIdentifier
+                           IF PswRecord(1:1) NOT = '"'
+                               UNSTRING PswRecord DELIMITED BY ','
+                                   INTO ReadIdentifier
+                               END-UNSTRING
+                           END-IF
+                           IF PswRecord(1:1) = '"' OR
+                                   FUNCTION TRIM(ReadIdentifier)
+                                       NOT = 'USER'
+                               DISPLAY
+                                   'Fatal: vault integrity check'
+                                   ' failed - first record is not'
+                                   ' the USER entry.'
+                               CLOSE PswFile
+                               CLOSE TmpFile
+                               PERFORM ReleaseVaultLock
+                               MOVE 1 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           MOVE PswRecord TO TmpRecord
+                           WRITE TmpRecord
+                       ELSE
+                           IF PswRecord(1:1) = '"' AND
+                                   PswRecord(222:1) = '"'
+                               MOVE PswRecord TO TmpRecord
+                               WRITE TmpRecord
+                           ELSE
+                               IF PswRecord(1:1) NOT = '"'
+                                   DISPLAY
+                                       'Fatal: this vault was written'
+                                       ' by an older build that'
+                                       ' predates the current quoted,'
+                                       ' fixed-width record format.'
+                                   DISPLAY
+                                       'Re-open it with the build'
+                                       ' that wrote it (or a version'
+                                       ' that still reads the old'
+                                       ' format) and re-save every'
+                                       ' entry before using it here -'
+                                       ' this build will not'
+                                       ' auto-convert old records.'
+                                   CLOSE PswFile
+                                   CLOSE TmpFile
+                                   PERFORM ReleaseVaultLock
+                                   MOVE 1 TO RETURN-CODE
+                                   STOP RUN
+                               END-IF
+                               ADD 1 TO QuarantineCount
+                               IF QuarantineOpen NOT = 'Y'
+                                   OPEN EXTEND QuarantineFile
+                                   IF QuarantineFileStatus NOT = '00'
+                                       OPEN OUTPUT QuarantineFile
+                                   END-IF
+                                   MOVE 'Y' TO QuarantineOpen
+                               END-IF
+                               MOVE PswRecord TO QuarantineRecord
+                               WRITE QuarantineRecord
+                               DISPLAY
+                                   'Warning: malformed vault record'
+                                   ' quarantined.'
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PswFile
+           CLOSE TmpFile
+           IF QuarantineOpen = 'Y'
+               CLOSE QuarantineFile
+           END-IF
+
+           IF QuarantineCount > 0
+               MOVE QuarantineCount TO QuarantineCountOut
+               DISPLAY
+                   FUNCTION TRIM(QuarantineCountOut)
+                   ' malformed record(s) quarantined to '
+                   FUNCTION TRIM(QuarantineFileName)
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+           ELSE
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'rm -f '
+                   FUNCTION TRIM(TmpFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+           END-IF
+           PERFORM ReleaseVaultLock.
+
+       ValidateVaultName.
+           MOVE 'Y' TO ValidName
+           COMPUTE NameLen = FUNCTION LENGTH(FUNCTION TRIM(VaultName))
+           IF NameLen = 0
+               MOVE 'N' TO ValidName
+           END-IF
+           PERFORM VARYING Pos FROM 1 BY 1 UNTIL Pos > NameLen
+               IF (VaultName(Pos:1) < 'A' OR
+                       VaultName(Pos:1) > 'Z')
+                       AND (VaultName(Pos:1) < 'a' OR
+                           VaultName(Pos:1) > 'z')
+                       AND (VaultName(Pos:1) < '0' OR
+                           VaultName(Pos:1) > '9')
+                       AND VaultName(Pos:1) NOT = '-'
+                       AND VaultName(Pos:1) NOT = '_'
+                   MOVE 'N' TO ValidName
+               END-IF
+           END-PERFORM.
+
+       ValidateRestoreFile.
+           MOVE 'Y' TO ValidName
+           COMPUTE NameLen = FUNCTION LENGTH(FUNCTION TRIM(RestoreFile))
+           IF NameLen = 0
+               MOVE 'N' TO ValidName
+           END-IF
+           PERFORM VARYING Pos FROM 1 BY 1 UNTIL Pos > NameLen
+               IF (RestoreFile(Pos:1) < 'A' OR
+                       RestoreFile(Pos:1) > 'Z')
+                       AND (RestoreFile(Pos:1) < 'a' OR
+                           RestoreFile(Pos:1) > 'z')
+                       AND (RestoreFile(Pos:1) < '0' OR
+                           RestoreFile(Pos:1) > '9')
+                       AND RestoreFile(Pos:1) NOT = '-'
+                       AND RestoreFile(Pos:1) NOT = '_'
+                       AND RestoreFile(Pos:1) NOT = '.'
+                   MOVE 'N' TO ValidName
+               END-IF
+           END-PERFORM.
+
+       AcquireVaultLock.
+           MOVE SPACES TO LockFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '.lock'
+               DELIMITED BY SIZE
+               INTO LockFileName
+
+           MOVE SPACES TO SYSTEM-COMMAND
+           STRING
+               'mkdir '
+               FUNCTION TRIM(LockFileName)
+               ' 2>/dev/null'
+               DELIMITED BY SIZE
+               INTO SYSTEM-COMMAND
+           CALL "SYSTEM" USING SYSTEM-COMMAND
+
+           IF RETURN-CODE = 0
+               MOVE 'Y' TO LockAcquired
+           ELSE
+               MOVE 'N' TO LockAcquired
+               DISPLAY
+                   'Vault is locked by another session. Please try'
+                   ' again shortly.'
+           END-IF.
+
+       ReleaseVaultLock.
+           MOVE SPACES TO SYSTEM-COMMAND
+           STRING
+               'rmdir '
+               FUNCTION TRIM(LockFileName)
+               DELIMITED BY SIZE
+               INTO SYSTEM-COMMAND
+           CALL "SYSTEM" USING SYSTEM-COMMAND
+           MOVE 'N' TO LockAcquired.
+
+       AttemptRecovery.
+           IF FUNCTION TRIM(RecoveryEncMainPassword) = ''
+               DISPLAY 'Recovery is not available for this vault.'
+               MOVE SPACES TO EncryptedMainPassword
+           ELSE
+               DISPLAY 'Enter recovery passphrase:'
+               ACCEPT RecoveryPassphrase
+               CALL 'Decrypt' USING
+                   RecoveryEncMainPassword
+                   RecoveryPassphrase
+                   RecoveredPassword
+               CALL 'Encrypt' USING
+                   RecoveredPassword
+                   RecoveredPassword
+                   EncryptedMainPassword
+               IF FUNCTION TRIM(EncryptedMainPassword) =
+                       FUNCTION TRIM(CorrectPassword)
+                   MOVE RecoveredPassword TO MainPassword
+                   DISPLAY
+                       'Recovery passphrase accepted. Master password'
+                       ' is: ' FUNCTION TRIM(MainPassword)
+               ELSE
+                   DISPLAY 'Incorrect recovery passphrase.'
+               END-IF
+           END-IF.
+
+       SortViewTable.
+           PERFORM VARYING ViewIdx FROM 1 BY 1
+                   UNTIL ViewIdx > ViewCount
+               PERFORM VARYING ViewIdx2 FROM 1 BY 1
+                       UNTIL ViewIdx2 > ViewCount - ViewIdx
+                   IF ViewIdentifier(ViewIdx2) >
+                           ViewIdentifier(ViewIdx2 + 1)
+                       MOVE ViewEntry(ViewIdx2) TO SwapEntry
+                       MOVE ViewEntry(ViewIdx2 + 1) TO
+                           ViewEntry(ViewIdx2)
+                       MOVE SwapEntry TO ViewEntry(ViewIdx2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WriteAuditLog.
+           MOVE SPACES TO AuditFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '_audit.log'
+               DELIMITED BY SIZE
+               INTO AuditFileName
+
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate
+           MOVE CurrentDate(1:14) TO AuditStamp
+
+           MOVE SPACES TO AuditLine
+           STRING
+               AuditStamp
+               ','
+               FUNCTION TRIM(AuditAction)
+               ','
+               FUNCTION TRIM(AuditIdentifier)
+               ','
+               FUNCTION TRIM(AuditOutcome)
+               DELIMITED BY SIZE
+               INTO AuditLine
+
+           OPEN EXTEND AuditFile
+           IF AuditFileStatus NOT = '00'
+               OPEN OUTPUT AuditFile
+           END-IF
+           MOVE AuditLine TO AuditRecord
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
+       ComputeLockoutDeadline.
+           MOVE NowStamp(1:8) TO LockDateNum
+           COMPUTE LockDateInt =
+               FUNCTION INTEGER-OF-DATE(LockDateNum)
+           MOVE NowStamp(9:2) TO HH
+           MOVE NowStamp(11:2) TO MM
+           MOVE NowStamp(13:2) TO SS
+           COMPUTE LockSecsOfDay = HH * 3600 + MM * 60 +
+               SS + LockoutCooldownSeconds
+           COMPUTE LockDaysAdd = LockSecsOfDay / 86400
+           COMPUTE LockSecsOfDay =
+               FUNCTION MOD(LockSecsOfDay, 86400)
+           COMPUTE LockDateInt = LockDateInt + LockDaysAdd
+           MOVE FUNCTION DATE-OF-INTEGER(LockDateInt)
+               TO LockDateNum
+           COMPUTE LockHH = LockSecsOfDay / 3600
+           COMPUTE LockMM =
+               FUNCTION MOD(LockSecsOfDay, 3600) / 60
+           COMPUTE LockSS = FUNCTION MOD(LockSecsOfDay, 60)
+           MOVE SPACES TO LockoutUntil
+           STRING
+               LockDateNum
+               LockHH
+               LockMM
+               LockSS
+               DELIMITED BY SIZE
+               INTO LockoutUntil.
+
+       UpdateUserRecord.
+           MOVE 'N' TO EOF
+           MOVE FailedAttempts TO FailedAttemptsField
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               PERFORM ReleaseVaultLock
+           ELSE
+               OPEN OUTPUT TmpFile
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE PswRecord TO TempRecord
+                           IF PswRecord(1:1) NOT = '"'
+                               UNSTRING PswRecord DELIMITED BY ','
+                                   INTO ReadIdentifier
+                               END-UNSTRING
+                               IF FUNCTION TRIM(ReadIdentifier) = 'USER'
+                                   MOVE SPACES TO TempRecord
+                                   STRING
+                                       'USER'
+                                       ','
+                                       CorrectPassword(1:50)
+                                       ','
+                                       FailedAttemptsField
+                                       ','
+                                       LockoutUntil
+                                       ','
+                                       RecoveryEncMainPassword(1:50)
+                                       DELIMITED BY SIZE
+                                       INTO TempRecord
+                               END-IF
+                           END-IF
+                           MOVE TempRecord TO TmpRecord
+                           WRITE TmpRecord
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+               CLOSE TmpFile
+
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+               PERFORM ReleaseVaultLock
+           END-IF.
+
+       BatchRotate.
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT VaultName FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO VaultName
+           END-ACCEPT
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT BatchPassword FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO BatchPassword
+           END-ACCEPT
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT BatchIdentifier FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO BatchIdentifier
+           END-ACCEPT
+
+           IF FUNCTION TRIM(VaultName) = '' OR
+                   FUNCTION TRIM(BatchPassword) = '' OR
+                   FUNCTION TRIM(BatchIdentifier) = ''
+               DISPLAY
+                   'Usage: vaultapp --rotate <vault> <master pw>'
+                   ' <identifier>'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ValidateVaultName
+           IF ValidName NOT = 'Y'
+               DISPLAY
+                   'Error: vault name may only contain letters,'
+                   ' digits, "-" and "_".'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO VaultFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '.csv'
+               DELIMITED BY SIZE
+               INTO VaultFileName
+
+           MOVE SPACES TO TmpFileName
+           STRING
+               FUNCTION TRIM(VaultName)
+               '.csv.tmp'
+               DELIMITED BY SIZE
+               INTO TmpFileName
+
+           PERFORM IntegrityCheckVault
+
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00'
+               DISPLAY 'Error: vault not found.'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           READ PswFile INTO PasswordRecord
+           IF FileStatus = '10'
+               CLOSE PswFile
+               DISPLAY 'Error: no data in password file.'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO ReadFailedAttemptsField
+           MOVE SPACES TO ReadLockoutUntil
+           MOVE SPACES TO ReadRecoveryHash
+           UNSTRING PasswordRecord DELIMITED BY ','
+               INTO Identifier CorrectPassword
+                   ReadFailedAttemptsField ReadLockoutUntil
+                   ReadRecoveryHash
+           MOVE ReadRecoveryHash TO RecoveryEncMainPassword
+           CLOSE PswFile
+
+           IF FUNCTION TRIM(ReadFailedAttemptsField) = ''
+               MOVE 0 TO ReadFailedAttempts
+           ELSE
+               MOVE ReadFailedAttemptsField TO ReadFailedAttempts
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate
+           MOVE CurrentDate(1:14) TO NowStamp
+
+           IF FUNCTION TRIM(ReadLockoutUntil) NOT = ''
+                   AND NowStamp < ReadLockoutUntil
+               DISPLAY
+                   'Too many failed attempts. Vault locked until '
+                   FUNCTION TRIM(ReadLockoutUntil)
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(ReadLockoutUntil) NOT = ''
+                   AND NowStamp NOT < ReadLockoutUntil
+               MOVE 0 TO ReadFailedAttempts
+               MOVE SPACES TO ReadLockoutUntil
+           END-IF
+
+           CALL 'Encrypt' USING
+               BatchPassword,
+               BatchPassword,
+               EncryptedMainPassword
+
+           IF FUNCTION TRIM(EncryptedMainPassword) NOT =
+                   FUNCTION TRIM(CorrectPassword)
+               ADD 1 TO ReadFailedAttempts
+               MOVE ReadFailedAttempts TO FailedAttempts
+               IF FailedAttempts >= MaxFailedAttempts
+                   PERFORM ComputeLockoutDeadline
+                   DISPLAY
+                       'Too many failed attempts. Vault locked for '
+                       FUNCTION TRIM(LockoutCooldownSeconds)
+                       ' seconds.'
+               ELSE
+                   MOVE SPACES TO LockoutUntil
+                   DISPLAY 'Error: incorrect master password.'
+               END-IF
+               PERFORM UpdateUserRecord
+               MOVE 'LOGIN' TO AuditAction
+               MOVE 'USER' TO AuditIdentifier
+               MOVE 'FAILURE' TO AuditOutcome
+               PERFORM WriteAuditLog
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE BatchPassword TO MainPassword
+           MOVE 'LOGIN' TO AuditAction
+           MOVE 'USER' TO AuditIdentifier
+           MOVE 'SUCCESS' TO AuditOutcome
+           PERFORM WriteAuditLog
+
+           MOVE 'N' TO EOF
+           MOVE 'N' TO BatchFound
+           MOVE 'N' TO PassphraseMode
+           MOVE 'N' TO IncludeDigits
+           MOVE 'N' TO IncludeSymbols
+           MOVE 'N' TO ExcludeAmbiguous
+           MOVE 50 TO GenLength
+
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               PERFORM ReleaseVaultLock
+               DISPLAY 'Error: vault not found.'
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT TmpFile
+           PERFORM UNTIL EOF = 'Y'
+               READ PswFile INTO PswRecord
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       MOVE PswRecord TO TempRecord
+
+                       IF PswRecord(1:1) = '"'
+                           MOVE PswRecord(2:50) TO ReadIdentifier
+                           MOVE PswRecord(55:50) TO ReadPassword
+                           MOVE PswRecord(108:50) TO ReadCategory
+                           MOVE PswRecord(161:50) TO ReadNotes
+                           MOVE PswRecord(214:8) TO ReadDateAdded
+                           CALL 'Decrypt'
+                               USING
+                                   ReadIdentifier
+                                   MainPassword
+                                   ReadIdentifier
+
+                           IF FUNCTION TRIM(ReadIdentifier) =
+                                   FUNCTION TRIM(BatchIdentifier)
+                               MOVE 'Y' TO BatchFound
+                               CALL 'Generator'
+                                   USING ReadIdentifier NewPassword
+                                       GenLength IncludeDigits
+                                       IncludeSymbols
+                                       ExcludeAmbiguous
+                                       PassphraseMode
+
+                               CALL 'Encrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+                               CALL 'Encrypt'
+                                   USING
+                                       NewPassword
+                                       MainPassword
+                                       NewPassword
+
+                               MOVE SPACES TO TempRecord
+                               STRING
+                                   '"'
+                                   ReadIdentifier(1:50)
+                                   '","'
+                                   NewPassword(1:50)
+                                   '","'
+                                   ReadCategory(1:50)
+                                   '","'
+                                   ReadNotes(1:50)
+                                   '","'
+                                   ReadDateAdded
+                                   '"'
+                                   DELIMITED BY SIZE
+                                   INTO TempRecord
+                           END-IF
+                       END-IF
+
+                       MOVE TempRecord TO TmpRecord
+                       WRITE TmpRecord
+               END-READ
+           END-PERFORM
+           CLOSE PswFile
+           CLOSE TmpFile
+
+           MOVE SPACES TO SYSTEM-COMMAND
+           STRING
+               'mv '
+               FUNCTION TRIM(TmpFileName)
+               ' '
+               FUNCTION TRIM(VaultFileName)
+               DELIMITED BY SIZE
+               INTO SYSTEM-COMMAND
+           CALL "SYSTEM" USING SYSTEM-COMMAND
+           PERFORM ReleaseVaultLock
+
+           MOVE 'ROTATE' TO AuditAction
+           MOVE BatchIdentifier TO AuditIdentifier
+           IF BatchFound = 'Y'
+               MOVE 'SUCCESS' TO AuditOutcome
+               DISPLAY 'Password rotated for '
+                   FUNCTION TRIM(BatchIdentifier)
+           ELSE
+               MOVE 'NOTFOUND' TO AuditOutcome
+               DISPLAY 'Identifier not found: '
+                   FUNCTION TRIM(BatchIdentifier)
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           PERFORM WriteAuditLog.
+
        Choices.
-           PERFORM UNTIL Choice = '3'
+           PERFORM UNTIL FUNCTION TRIM(Choice) = '0'
                CALL "SYSTEM" USING CLEAR-COMMAND
                DISPLAY '1) Add password'
                DISPLAY '2) View passwords'
-               DISPLAY '3) Exit'
+               DISPLAY '3) Change master password'
+               DISPLAY '4) Edit password'
+               DISPLAY '5) Delete password'
+               DISPLAY '6) Password age report'
+               DISPLAY '7) Password health report'
+               DISPLAY '8) Backup vault'
+               DISPLAY '9) Restore vault'
+               DISPLAY '10) Import passwords from CSV'
+               DISPLAY '11) Export vault (decrypted)'
+               DISPLAY '0) Exit'
+               MOVE FUNCTION CURRENT-DATE TO CurrentDate
+               MOVE CurrentDate(1:14) TO PromptStamp
                ACCEPT Choice
-               EVALUATE Choice
+               EVALUATE FUNCTION TRIM(Choice)
                    WHEN '1'
-                       PERFORM AddPassword
+                       PERFORM CheckAutoLock
+                       IF Locked NOT = 'Y'
+                           PERFORM AddPassword
+                       END-IF
                    WHEN '2'
-                       PERFORM ViewPassword
+                       PERFORM CheckAutoLock
+                       IF Locked NOT = 'Y'
+                           PERFORM ViewPassword
+                       END-IF
+                   WHEN '3'
+                       PERFORM CheckAutoLock
+                       IF Locked NOT = 'Y'
+                           PERFORM ChangeMasterPassword
+                       END-IF
+                   WHEN '4'
+                       PERFORM CheckAutoLock
+                       IF Locked NOT = 'Y'
+                           PERFORM EditPassword
+                       END-IF
+                   WHEN '5'
+                       PERFORM CheckAutoLock
+                       IF Locked NOT = 'Y'
+                           PERFORM DeletePassword
+                       END-IF
+                   WHEN '6'
+                       PERFORM PasswordAgeReport
+                   WHEN '7'
+                       PERFORM PasswordHealthReport
+                   WHEN '8'
+                       PERFORM BackupVault
+                   WHEN '9'
+                       PERFORM RestoreVault
+                   WHEN '10'
+                       PERFORM ImportPasswords
+                   WHEN '11'
+                       PERFORM ExportVault
+                   WHEN '0'
+                       CONTINUE
                    WHEN OTHER
                        PERFORM Choices
                END-EVALUATE
            END-PERFORM.
 
+       CheckAutoLock.
+           MOVE 'N' TO Locked
+           IF FUNCTION TRIM(PromptStamp) NOT = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDate
+               MOVE CurrentDate(1:14) TO NowStamp
+
+               MOVE PromptStamp(1:8) TO DateNum
+               COMPUTE DateIntA =
+                   FUNCTION INTEGER-OF-DATE(DateNum)
+               MOVE PromptStamp(9:2) TO HH
+               MOVE PromptStamp(11:2) TO MM
+               MOVE PromptStamp(13:2) TO SS
+               COMPUTE SecsA = HH * 3600 + MM * 60 + SS
+
+               MOVE NowStamp(1:8) TO DateNum
+               COMPUTE DateIntB =
+                   FUNCTION INTEGER-OF-DATE(DateNum)
+               MOVE NowStamp(9:2) TO HH
+               MOVE NowStamp(11:2) TO MM
+               MOVE NowStamp(13:2) TO SS
+               COMPUTE SecsB = HH * 3600 + MM * 60 + SS
+
+               COMPUTE IdleSeconds =
+                   (DateIntB - DateIntA) * 86400 +
+                   SecsB - SecsA
+
+               IF IdleSeconds > AutoLockSeconds
+                   DISPLAY 'Session idle too long.'
+                   DISPLAY 'Re-enter main password to continue:'
+                   ACCEPT MainPassword
+                   CALL 'Encrypt' USING
+                       MainPassword,
+                       MainPassword,
+                       EncryptedMainPassword
+                   IF FUNCTION TRIM(EncryptedMainPassword) NOT =
+                           FUNCTION TRIM(CorrectPassword)
+                       DISPLAY 'Incorrect password.'
+                       MOVE 'Y' TO Locked
+                   ELSE
+                       DISPLAY 'Unlocked.'
+                   END-IF
+               END-IF
+           END-IF.
+
        AddPassword.
-           OPEN EXTEND PswFile
-           IF FileStatus NOT = '00' THEN
-               CLOSE PswFile
-              STOP RUN
-           END-IF
-    
            DISPLAY 'Password identifier (e.g., username or URL):'
            ACCEPT Identifier
            DISPLAY 'Type password or hit enter for generated password.'
            ACCEPT NewPassword
-    
+           DISPLAY 'Category (optional):'
+           ACCEPT Category
+           DISPLAY 'Notes or URL (optional):'
+           ACCEPT Notes
+
            IF FUNCTION TRIM(NewPassword) = '' THEN
+               DISPLAY 'Generate a memorable passphrase instead of a'
+               DISPLAY 'random string? (Y/N):'
+               ACCEPT PassphraseMode
+               IF PassphraseMode NOT = 'Y'
+                   DISPLAY
+                       'Generated password length (1-50, enter for 50):'
+                   ACCEPT GenLength
+                   DISPLAY 'Include digits? (Y/N):'
+                   ACCEPT IncludeDigits
+                   DISPLAY 'Include symbols? (Y/N):'
+                   ACCEPT IncludeSymbols
+                   DISPLAY 'Exclude ambiguous characters? (Y/N):'
+                   ACCEPT ExcludeAmbiguous
+               END-IF
                CALL 'Generator' USING Identifier NewPassword
-           
+                   GenLength IncludeDigits IncludeSymbols
+                   ExcludeAmbiguous PassphraseMode
+
            END-IF
 
+           MOVE 'N' TO EOF
+           MOVE 'N' TO DuplicateFound
+           OPEN INPUT PswFile
+           IF FileStatus = '00' THEN
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+                               IF FUNCTION TRIM(ReadIdentifier) =
+                                       FUNCTION TRIM(Identifier)
+                                   MOVE 'Y' TO DuplicateFound
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PswFile
+
+           MOVE 'Y' TO OverwriteChoice
+           IF DuplicateFound = 'Y'
+               DISPLAY 'Warning: identifier already exists in vault.'
+               DISPLAY 'Overwrite the existing entry? (Y/N):'
+               ACCEPT OverwriteChoice
+               IF OverwriteChoice NOT = 'Y'
+                   DISPLAY 'Add cancelled; existing entry left as is.'
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE Identifier TO AuditIdentifier
+
            CALL 'Encrypt'
                USING
                    Identifier
                    MainPassword
                    Identifier
 
-           CALL 'Encrypt' 
-               USING 
-                   NewPassword 
-                   MainPassword 
+           CALL 'Encrypt'
+               USING
                    NewPassword
+                   MainPassword
+                   NewPassword
+
+           CALL 'Encrypt'
+               USING
+                   Category
+                   MainPassword
+                   Category
 
-           STRING 
-               FUNCTION TRIM(Identifier) 
-               ',' 
-               FUNCTION TRIM(NewPassword)
-               DELIMITED BY SIZE 
+           CALL 'Encrypt'
+               USING
+                   Notes
+                   MainPassword
+                   Notes
+
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate
+           MOVE CurrentDate(1:8) TO DateAdded
+
+           MOVE SPACES TO TempRecord
+           STRING
+               '"'
+               Identifier(1:50)
+               '","'
+               NewPassword(1:50)
+               '","'
+               Category(1:50)
+               '","'
+               Notes(1:50)
+               '","'
+               DateAdded
+               '"'
+               DELIMITED BY SIZE
                INTO TempRecord
-    
-           MOVE TempRecord TO PasswordRecord
-           WRITE PasswordRecord
-           CLOSE PswFile.
+
+           IF DuplicateFound = 'Y'
+               MOVE 'N' TO EOF
+               OPEN INPUT PswFile
+               IF FileStatus NOT = '00' THEN
+                   CLOSE PswFile
+                   PERFORM ReleaseVaultLock
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT TmpFile
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE PswRecord TO TmpRecord
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+                               IF FUNCTION TRIM(ReadIdentifier) =
+                                       FUNCTION TRIM(AuditIdentifier)
+                                   MOVE TempRecord TO TmpRecord
+                               END-IF
+                           END-IF
+                           WRITE TmpRecord
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+               CLOSE TmpFile
+
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+           ELSE
+               OPEN EXTEND PswFile
+               IF FileStatus NOT = '00' THEN
+                   CLOSE PswFile
+                   PERFORM ReleaseVaultLock
+                  STOP RUN
+               END-IF
+               MOVE TempRecord TO PasswordRecord
+               WRITE PasswordRecord
+               CLOSE PswFile
+           END-IF
+           PERFORM ReleaseVaultLock
+
+           MOVE 'ADD' TO AuditAction
+           MOVE 'SUCCESS' TO AuditOutcome
+           PERFORM WriteAuditLog.
 
        ViewPassword.
            MOVE 'N' TO EOF  *> Reset EOF flag
@@ -155,23 +1306,30 @@
                CLOSE PswFile
                STOP RUN
            END-IF
-    
-           DISPLAY 
+
+           DISPLAY
                'Type identifier or press enter to show all passwords.'
            ACCEPT Identifier
-    
+           DISPLAY 'Category filter (press enter for all):'
+           ACCEPT Category
+           MOVE 'N' TO ViewFound
+           MOVE 0 TO ViewCount
+           MOVE 'N' TO ViewTruncated
+
            PERFORM UNTIL EOF = 'Y'
                READ PswFile INTO PswRecord
-                   AT END 
+                   AT END
                        MOVE 'Y' TO EOF
-                   NOT AT END 
-                       UNSTRING PswRecord DELIMITED BY ','
-                           INTO ReadIdentifier, ReadPassword
-                       END-UNSTRING
-
-                       IF FUNCTION TRIM(ReadIdentifier) = 'USER'
+                   NOT AT END
+                       IF PswRecord(1:1) NOT = '"'
                            CONTINUE
                        ELSE
+                           MOVE PswRecord(2:50) TO ReadIdentifier
+                           MOVE PswRecord(55:50) TO ReadPassword
+                           MOVE PswRecord(108:50) TO ReadCategory
+                           MOVE PswRecord(161:50) TO ReadNotes
+                           MOVE PswRecord(214:8) TO ReadDateAdded
+
                            CALL 'Decrypt'
                                USING
                                    ReadIdentifier
@@ -179,29 +1337,919 @@
                                    ReadIdentifier
 
                            CALL 'Decrypt'
-                               USING ReadPassword 
-                                     MainPassword 
+                               USING ReadPassword
+                                     MainPassword
                                      ReadPassword
 
+                           CALL 'Decrypt'
+                               USING ReadCategory
+                                     MainPassword
+                                     ReadCategory
+
+                           CALL 'Decrypt'
+                               USING ReadNotes
+                                     MainPassword
+                                     ReadNotes
+
+                           MOVE 'Y' TO CategoryMatch
+                           IF FUNCTION TRIM(Category) NOT = '' AND
+                                   FUNCTION TRIM(ReadCategory) NOT =
+                                       FUNCTION TRIM(Category)
+                               MOVE 'N' TO CategoryMatch
+                           END-IF
+
+                           IF CategoryMatch NOT = 'Y'
+                               CONTINUE
+                           ELSE
                            IF FUNCTION TRIM(Identifier) = ''
-                               DISPLAY 'ID: ' 
-                               FUNCTION TRIM(ReadIdentifier) 
-                               ', Password: ' 
-                               FUNCTION TRIM(ReadPassword)
+                               IF ViewCount < 500
+                                   ADD 1 TO ViewCount
+                                   MOVE ReadIdentifier TO
+                                       ViewIdentifier(ViewCount)
+                                   MOVE ReadPassword TO
+                                       ViewPw(ViewCount)
+                                   MOVE ReadCategory TO
+                                       ViewCategory(ViewCount)
+                                   MOVE ReadNotes TO
+                                       ViewNotes(ViewCount)
+                                   MOVE ReadDateAdded TO
+                                       ViewDateAdded2(ViewCount)
+                               ELSE
+                                   IF ViewTruncated NOT = 'Y'
+                                       DISPLAY
+                                           'Warning: more than 500'
+                                           ' matching entries exist;'
+                                           ' showing the first 500.'
+                                       MOVE 'Y' TO ViewTruncated
+                                   END-IF
+                               END-IF
                            ELSE
-                               IF FUNCTION TRIM(ReadIdentifier) = 
-                                       FUNCTION TRIM(Identifier) 
-                                   DISPLAY 'Password for ' 
-                                   FUNCTION TRIM(Identifier) 
-                                   ': ' 
+                               MOVE 'N' TO MatchFound
+                               COMPUTE IdLen = FUNCTION LENGTH(
+                                   FUNCTION TRIM(ReadIdentifier))
+                               COMPUTE SearchLen = FUNCTION LENGTH(
+                                   FUNCTION TRIM(Identifier))
+                               IF SearchLen <= IdLen
+                                   PERFORM VARYING Pos FROM 1 BY 1
+                                       UNTIL Pos >
+                                           IdLen - SearchLen + 1
+                                       IF ReadIdentifier
+                                               (Pos:SearchLen) =
+                                               FUNCTION TRIM(Identifier)
+                                           MOVE 'Y' TO MatchFound
+                                       END-IF
+                                   END-PERFORM
+                               END-IF
+
+                               IF MatchFound = 'Y'
+                                   MOVE 'Y' TO ViewFound
+                                   DISPLAY 'Password for '
+                                   FUNCTION TRIM(ReadIdentifier)
+                                   ': '
                                    FUNCTION TRIM(ReadPassword)
+                                   ', Notes: '
+                                   FUNCTION TRIM(ReadNotes)
                                END-IF
                           END-IF
+                          END-IF
                        END-IF
                END-READ
            END-PERFORM.
 
+           IF FUNCTION TRIM(Identifier) = ''
+               PERFORM SortViewTable
+               PERFORM VARYING ViewIdx FROM 1 BY 1
+                       UNTIL ViewIdx > ViewCount
+                   DISPLAY 'ID: '
+                       FUNCTION TRIM(ViewIdentifier(ViewIdx))
+                       ', Category: '
+                       FUNCTION TRIM(ViewCategory(ViewIdx))
+                       ', Password: '
+                       FUNCTION TRIM(ViewPw(ViewIdx))
+                       ', Notes: '
+                       FUNCTION TRIM(ViewNotes(ViewIdx))
+                       ', Added: '
+                       FUNCTION TRIM(ViewDateAdded2(ViewIdx))
+                   COMPUTE PageMod =
+                       FUNCTION MOD(ViewIdx, PageSize)
+                   IF PageMod = 0 AND ViewIdx < ViewCount
+                       DISPLAY ""
+                       DISPLAY "Press any key to continue."
+                       ACCEPT Temp
+                   END-IF
+               END-PERFORM
+           END-IF
+
            DISPLAY ""
            DISPLAY "Press any key to continue."
            ACCEPT Temp
-           CLOSE PswFile.
+           CLOSE PswFile
+
+           MOVE 'VIEW' TO AuditAction
+           MOVE Identifier TO AuditIdentifier
+           IF FUNCTION TRIM(Identifier) = ''
+               MOVE 'SUCCESS' TO AuditOutcome
+           ELSE
+               IF ViewFound = 'Y'
+                   MOVE 'SUCCESS' TO AuditOutcome
+               ELSE
+                   MOVE 'NOTFOUND' TO AuditOutcome
+               END-IF
+           END-IF
+           PERFORM WriteAuditLog.
+
+       ChangeMasterPassword.
+           DISPLAY 'Enter current master password to confirm:'
+           ACCEPT CurrentPasswordConfirm
+           CALL 'Encrypt' USING
+               CurrentPasswordConfirm,
+               CurrentPasswordConfirm,
+               EncryptedCurrentConfirm
+           IF FUNCTION TRIM(EncryptedCurrentConfirm) NOT =
+                   FUNCTION TRIM(CorrectPassword)
+               DISPLAY 'Incorrect password. Master password not'
+                   ' changed.'
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY 'Enter new master password:'
+           ACCEPT NewMainPassword
+
+           MOVE 'N' TO EOF
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               DISPLAY 'Error opening vault for re-keying.'
+               PERFORM ReleaseVaultLock
+           ELSE
+               OPEN OUTPUT TmpFile
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE SPACES TO ReadCategory
+                           MOVE SPACES TO ReadNotes
+                           MOVE SPACES TO ReadDateAdded
+
+                           IF PswRecord(1:1) NOT = '"'
+                               MOVE SPACES TO ReadFailedAttemptsField
+                               MOVE SPACES TO ReadLockoutUntil
+                               MOVE SPACES TO ReadRecoveryHash
+                               UNSTRING PswRecord DELIMITED BY ','
+                                   INTO ReadIdentifier, ReadPassword,
+                                       ReadFailedAttemptsField,
+                                       ReadLockoutUntil,
+                                       ReadRecoveryHash
+                               END-UNSTRING
+                               CALL 'Encrypt'
+                                   USING
+                                       NewMainPassword
+                                       NewMainPassword
+                                       EncryptedMainPassword
+
+                               IF FUNCTION TRIM(ReadRecoveryHash) = ''
+                                   MOVE SPACES TO
+                                       NewRecoveryEncMainPassword
+                               ELSE
+                                   CALL 'Decrypt'
+                                       USING
+                                           ReadRecoveryHash
+                                           MainPassword
+                                           RecoveryPassphrase
+                                   CALL 'Encrypt'
+                                       USING
+                                           NewMainPassword
+                                           RecoveryPassphrase
+                                           NewRecoveryEncMainPassword
+                               END-IF
+
+                               MOVE SPACES TO TempRecord
+                               STRING
+                                   'USER'
+                                   ','
+                                   EncryptedMainPassword(1:50)
+                                   ','
+                                   ReadFailedAttemptsField
+                                   ','
+                                   ReadLockoutUntil
+                                   ','
+                                   NewRecoveryEncMainPassword(1:50)
+                                   DELIMITED BY SIZE
+                                   INTO TempRecord
+                           ELSE
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               MOVE PswRecord(55:50) TO ReadPassword
+                               MOVE PswRecord(108:50) TO ReadCategory
+                               MOVE PswRecord(161:50) TO ReadNotes
+                               MOVE PswRecord(214:8) TO ReadDateAdded
+
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadPassword
+                                       MainPassword
+                                       ReadPassword
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadCategory
+                                       MainPassword
+                                       ReadCategory
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadNotes
+                                       MainPassword
+                                       ReadNotes
+
+                               CALL 'Encrypt'
+                                   USING
+                                       ReadIdentifier
+                                       NewMainPassword
+                                       ReadIdentifier
+                               CALL 'Encrypt'
+                                   USING
+                                       ReadPassword
+                                       NewMainPassword
+                                       ReadPassword
+                               CALL 'Encrypt'
+                                   USING
+                                       ReadCategory
+                                       NewMainPassword
+                                       ReadCategory
+                               CALL 'Encrypt'
+                                   USING
+                                       ReadNotes
+                                       NewMainPassword
+                                       ReadNotes
+
+                               MOVE SPACES TO TempRecord
+                               STRING
+                                   '"'
+                                   ReadIdentifier(1:50)
+                                   '","'
+                                   ReadPassword(1:50)
+                                   '","'
+                                   ReadCategory(1:50)
+                                   '","'
+                                   ReadNotes(1:50)
+                                   '","'
+                                   ReadDateAdded
+                                   '"'
+                                   DELIMITED BY SIZE
+                                   INTO TempRecord
+                           END-IF
+
+                           MOVE TempRecord TO TmpRecord
+                           WRITE TmpRecord
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+               CLOSE TmpFile
+
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+               PERFORM ReleaseVaultLock
+
+               MOVE NewMainPassword TO MainPassword
+               MOVE EncryptedMainPassword TO CorrectPassword
+               MOVE NewRecoveryEncMainPassword TO
+                   RecoveryEncMainPassword
+               DISPLAY 'Master password changed. Vault re-keyed.'
+
+               MOVE 'REKEY' TO AuditAction
+               MOVE 'USER' TO AuditIdentifier
+               MOVE 'SUCCESS' TO AuditOutcome
+               PERFORM WriteAuditLog
+           END-IF.
+
+       EditPassword.
+           DISPLAY 'Password identifier to edit:'
+           ACCEPT Identifier
+           DISPLAY 'Type new password or hit enter for generated value.'
+           ACCEPT NewPassword
+
+           MOVE 'N' TO EOF
+           MOVE 'N' TO EditFound
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               PERFORM ReleaseVaultLock
+               DISPLAY 'Error opening vault.'
+           ELSE
+               OPEN OUTPUT TmpFile
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE PswRecord TO TempRecord
+
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               MOVE PswRecord(55:50) TO ReadPassword
+                               MOVE PswRecord(108:50) TO ReadCategory
+                               MOVE PswRecord(161:50) TO ReadNotes
+                               MOVE PswRecord(214:8) TO ReadDateAdded
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+
+                               IF FUNCTION TRIM(ReadIdentifier) =
+                                       FUNCTION TRIM(Identifier)
+                                   MOVE 'Y' TO EditFound
+                                   IF FUNCTION TRIM(NewPassword) = ''
+                                       DISPLAY
+                                           'Generate a memorable'
+                                           ' passphrase instead of a'
+                                       DISPLAY 'random string? (Y/N):'
+                                       ACCEPT PassphraseMode
+                                       IF PassphraseMode NOT = 'Y'
+                                           DISPLAY
+                                               'Generated password'
+                                               ' length (1-50, enter'
+                                               ' for 50):'
+                                           ACCEPT GenLength
+                                           DISPLAY
+                                               'Include digits? (Y/N):'
+                                           ACCEPT IncludeDigits
+                                           DISPLAY
+                                               'Include symbols?'
+                                               ' (Y/N):'
+                                           ACCEPT IncludeSymbols
+                                           DISPLAY
+                                               'Exclude ambiguous'
+                                               ' characters? (Y/N):'
+                                           ACCEPT ExcludeAmbiguous
+                                       END-IF
+                                       CALL 'Generator'
+                                           USING Identifier NewPassword
+                                               GenLength
+                                               IncludeDigits
+                                               IncludeSymbols
+                                               ExcludeAmbiguous
+                                               PassphraseMode
+                                   END-IF
+
+                                   CALL 'Encrypt'
+                                       USING
+                                           ReadIdentifier
+                                           MainPassword
+                                           ReadIdentifier
+                                   CALL 'Encrypt'
+                                       USING
+                                           NewPassword
+                                           MainPassword
+                                           NewPassword
+
+                                   MOVE SPACES TO TempRecord
+                                   STRING
+                                       '"'
+                                       ReadIdentifier(1:50)
+                                       '","'
+                                       NewPassword(1:50)
+                                       '","'
+                                       ReadCategory(1:50)
+                                       '","'
+                                       ReadNotes(1:50)
+                                       '","'
+                                       ReadDateAdded
+                                       '"'
+                                       DELIMITED BY SIZE
+                                       INTO TempRecord
+                               END-IF
+                           END-IF
+
+                           MOVE TempRecord TO TmpRecord
+                           WRITE TmpRecord
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+               CLOSE TmpFile
+
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+               PERFORM ReleaseVaultLock
+
+               IF EditFound = 'Y'
+                   DISPLAY 'Password updated.'
+                   MOVE 'SUCCESS' TO AuditOutcome
+               ELSE
+                   DISPLAY 'Identifier not found.'
+                   MOVE 'NOTFOUND' TO AuditOutcome
+               END-IF
+               MOVE 'EDIT' TO AuditAction
+               MOVE Identifier TO AuditIdentifier
+               PERFORM WriteAuditLog
+           END-IF.
+
+       DeletePassword.
+           DISPLAY 'Password identifier to delete:'
+           ACCEPT Identifier
+
+           MOVE 'N' TO EOF
+           MOVE 'N' TO DeleteFound
+           PERFORM AcquireVaultLock
+           IF LockAcquired NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               PERFORM ReleaseVaultLock
+               DISPLAY 'Error opening vault.'
+           ELSE
+               OPEN OUTPUT TmpFile
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE PswRecord TO TempRecord
+                           MOVE 'N' TO RecordMatched
+
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+
+                               IF FUNCTION TRIM(ReadIdentifier) =
+                                       FUNCTION TRIM(Identifier)
+                                   MOVE 'Y' TO DeleteFound
+                                   MOVE 'Y' TO RecordMatched
+                               END-IF
+                           END-IF
+
+                           IF RecordMatched NOT = 'Y'
+                               MOVE TempRecord TO TmpRecord
+                               WRITE TmpRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+               CLOSE TmpFile
+
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'mv '
+                   FUNCTION TRIM(TmpFileName)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+               PERFORM ReleaseVaultLock
+
+               IF DeleteFound = 'Y'
+                   DISPLAY 'Password deleted.'
+                   MOVE 'SUCCESS' TO AuditOutcome
+               ELSE
+                   DISPLAY 'Identifier not found.'
+                   MOVE 'NOTFOUND' TO AuditOutcome
+               END-IF
+               MOVE 'DELETE' TO AuditAction
+               MOVE Identifier TO AuditIdentifier
+               PERFORM WriteAuditLog
+           END-IF.
+
+       PasswordAgeReport.
+           DISPLAY 'Report passwords older than how many days?'
+           ACCEPT AgeThreshold
+
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate
+           MOVE CurrentDate(1:8) TO TodayNum
+           COMPUTE TodayInt = FUNCTION INTEGER-OF-DATE(TodayNum)
+
+           MOVE 'N' TO EOF
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               DISPLAY 'Error opening vault.'
+           ELSE
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE SPACES TO ReadDateAdded
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(214:8) TO ReadDateAdded
+                           END-IF
+
+                           IF PswRecord(1:1) = '"'
+                              AND FUNCTION TRIM(ReadDateAdded) NOT = ''
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+
+                               MOVE ReadDateAdded TO DateNum
+                               COMPUTE DateInt =
+                                   FUNCTION INTEGER-OF-DATE(DateNum)
+                               COMPUTE AgeDays =
+                                   TodayInt - DateInt
+
+                               IF AgeDays >= AgeThreshold
+                                   MOVE AgeDays TO AgeDaysOut
+                                   DISPLAY FUNCTION TRIM(ReadIdentifier)
+                                   ': '
+                                   FUNCTION TRIM(AgeDaysOut)
+                                   ' days old'
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+           END-IF
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.
+
+       BackupVault.
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate
+           MOVE CurrentDate(1:14) TO BackupStamp
+
+           MOVE SPACES TO BackupFile
+           STRING
+               FUNCTION TRIM(VaultName)
+               '_'
+               BackupStamp
+               '.csv.bak'
+               DELIMITED BY SIZE
+               INTO BackupFile
+
+           MOVE SPACES TO SYSTEM-COMMAND
+           STRING
+               'cp '
+               FUNCTION TRIM(VaultFileName)
+               ' '
+               FUNCTION TRIM(BackupFile)
+               DELIMITED BY SIZE
+               INTO SYSTEM-COMMAND
+           CALL "SYSTEM" USING SYSTEM-COMMAND
+
+           DISPLAY 'Vault backed up to ' FUNCTION TRIM(BackupFile)
+
+           MOVE 'BACKUP' TO AuditAction
+           MOVE BackupFile TO AuditIdentifier
+           MOVE 'SUCCESS' TO AuditOutcome
+           PERFORM WriteAuditLog
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.
+
+       RestoreVault.
+           DISPLAY 'Available backups:'
+           MOVE SPACES TO LIST-COMMAND
+           STRING
+               'ls -1 '
+               FUNCTION TRIM(VaultName)
+               '_*.csv.bak 2>/dev/null'
+               DELIMITED BY SIZE
+               INTO LIST-COMMAND
+           CALL "SYSTEM" USING LIST-COMMAND
+           DISPLAY 'Enter backup filename to restore (blank to cancel):'
+           ACCEPT RestoreFile
+
+           IF FUNCTION TRIM(RestoreFile) NOT = ''
+               PERFORM ValidateRestoreFile
+               IF ValidName NOT = 'Y'
+                   DISPLAY
+                       'Backup filename may only contain letters,'
+                       ' digits, "-", "_" and ".".'
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM AcquireVaultLock
+               IF LockAcquired NOT = 'Y'
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE SPACES TO SYSTEM-COMMAND
+               STRING
+                   'cp '
+                   FUNCTION TRIM(RestoreFile)
+                   ' '
+                   FUNCTION TRIM(VaultFileName)
+                   DELIMITED BY SIZE
+                   INTO SYSTEM-COMMAND
+               CALL "SYSTEM" USING SYSTEM-COMMAND
+               PERFORM ReleaseVaultLock
+               DISPLAY 'Vault restored from ' FUNCTION TRIM(RestoreFile)
+
+               MOVE 'RESTORE' TO AuditAction
+               MOVE RestoreFile TO AuditIdentifier
+               MOVE 'SUCCESS' TO AuditOutcome
+               PERFORM WriteAuditLog
+           ELSE
+               DISPLAY 'Restore cancelled.'
+           END-IF
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.
+
+       ImportPasswords.
+           DISPLAY 'CSV file to import (identifier,password per line):'
+           ACCEPT ImportFileName
+
+           MOVE 0 TO ImportCount
+           OPEN INPUT ImportFile
+           IF ImportFileStatus NOT = '00' THEN
+               DISPLAY 'Error opening import file.'
+           ELSE
+               PERFORM AcquireVaultLock
+               IF LockAcquired NOT = 'Y'
+                   CLOSE ImportFile
+                   EXIT PARAGRAPH
+               END-IF
+               OPEN EXTEND PswFile
+               IF FileStatus NOT = '00' THEN
+                   CLOSE ImportFile
+                   PERFORM ReleaseVaultLock
+                   DISPLAY 'Error opening vault.'
+               ELSE
+                   MOVE 'N' TO EOF
+                   PERFORM UNTIL EOF = 'Y'
+                       READ ImportFile INTO ImportRecord
+                           AT END
+                               MOVE 'Y' TO EOF
+                           NOT AT END
+                               MOVE SPACES TO ImportIdentifier
+                               MOVE SPACES TO ImportPassword
+                               UNSTRING ImportRecord DELIMITED BY ','
+                                   INTO ImportIdentifier, ImportPassword
+                               END-UNSTRING
+
+                               IF FUNCTION TRIM(ImportIdentifier)
+                                       NOT = ''
+                                   MOVE SPACES TO Category
+                                   MOVE SPACES TO Notes
+
+                                   CALL 'Encrypt'
+                                       USING
+                                           ImportIdentifier
+                                           MainPassword
+                                           ImportIdentifier
+                                   CALL 'Encrypt'
+                                       USING
+                                           ImportPassword
+                                           MainPassword
+                                           ImportPassword
+                                   CALL 'Encrypt'
+                                       USING
+                                           Category
+                                           MainPassword
+                                           Category
+                                   CALL 'Encrypt'
+                                       USING
+                                           Notes
+                                           MainPassword
+                                           Notes
+
+                                   MOVE FUNCTION CURRENT-DATE TO
+                                       CurrentDate
+                                   MOVE CurrentDate(1:8) TO DateAdded
+
+                                   MOVE SPACES TO TempRecord
+                                   STRING
+                                       '"'
+                                       ImportIdentifier(1:50)
+                                       '","'
+                                       ImportPassword(1:50)
+                                       '","'
+                                       Category(1:50)
+                                       '","'
+                                       Notes(1:50)
+                                       '","'
+                                       DateAdded
+                                       '"'
+                                       DELIMITED BY SIZE
+                                       INTO TempRecord
+
+                                   MOVE TempRecord TO PasswordRecord
+                                   WRITE PasswordRecord
+                                   ADD 1 TO ImportCount
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PswFile
+                   CLOSE ImportFile
+                   PERFORM ReleaseVaultLock
+
+                   MOVE ImportCount TO ImportCountOut
+                   DISPLAY FUNCTION TRIM(ImportCountOut)
+                       ' record(s) imported.'
+
+                   MOVE 'IMPORT' TO AuditAction
+                   MOVE ImportFileName TO AuditIdentifier
+                   MOVE 'SUCCESS' TO AuditOutcome
+                   PERFORM WriteAuditLog
+               END-IF
+           END-IF
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.
+
+       ExportVault.
+           DISPLAY 'Re-enter main password to confirm export:'
+           ACCEPT ExportConfirm
+
+           IF FUNCTION TRIM(ExportConfirm) NOT =
+                   FUNCTION TRIM(MainPassword)
+               DISPLAY 'Incorrect password. Export cancelled.'
+               MOVE 'EXPORT' TO AuditAction
+               MOVE 'USER' TO AuditIdentifier
+               MOVE 'FAILURE' TO AuditOutcome
+               PERFORM WriteAuditLog
+           ELSE
+               DISPLAY 'Export file to write (plaintext, unencrypted):'
+               ACCEPT ExportFileName
+
+               MOVE 'N' TO EOF
+               OPEN INPUT PswFile
+               IF FileStatus NOT = '00' THEN
+                   CLOSE PswFile
+                   DISPLAY 'Error opening vault.'
+               ELSE
+                   OPEN OUTPUT ExportFile
+                   IF ExportFileStatus NOT = '00' THEN
+                       CLOSE PswFile
+                       DISPLAY 'Error opening export file.'
+                   ELSE
+                       PERFORM UNTIL EOF = 'Y'
+                           READ PswFile INTO PswRecord
+                               AT END
+                                   MOVE 'Y' TO EOF
+                               NOT AT END
+                                   IF PswRecord(1:1) = '"'
+                                       MOVE PswRecord(2:50)
+                                           TO ReadIdentifier
+                                       MOVE PswRecord(55:50)
+                                           TO ReadPassword
+                                       CALL 'Decrypt'
+                                           USING
+                                               ReadIdentifier
+                                               MainPassword
+                                               ReadIdentifier
+                                       CALL 'Decrypt'
+                                           USING
+                                               ReadPassword
+                                               MainPassword
+                                               ReadPassword
+
+                                       MOVE SPACES TO TempRecord
+                                       STRING
+                                           FUNCTION TRIM(ReadIdentifier)
+                                           ','
+                                           FUNCTION TRIM(ReadPassword)
+                                           DELIMITED BY SIZE
+                                           INTO TempRecord
+
+                                       MOVE TempRecord TO ExportRecord
+                                       WRITE ExportRecord
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE PswFile
+                       CLOSE ExportFile
+
+                       DISPLAY 'Exported to '
+                           FUNCTION TRIM(ExportFileName)
+                       DISPLAY
+                           'WARNING: that file is unencrypted'
+                           ' plaintext.'
+
+                       MOVE 'EXPORT' TO AuditAction
+                       MOVE ExportFileName TO AuditIdentifier
+                       MOVE 'SUCCESS' TO AuditOutcome
+                       PERFORM WriteAuditLog
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.
+
+       PasswordHealthReport.
+           MOVE 'N' TO EOF
+           MOVE 0 TO HealthCount
+           MOVE 'N' TO HealthTruncated
+           OPEN INPUT PswFile
+           IF FileStatus NOT = '00' THEN
+               CLOSE PswFile
+               DISPLAY 'Error opening vault.'
+           ELSE
+               DISPLAY 'Password health report:'
+               PERFORM UNTIL EOF = 'Y'
+                   READ PswFile INTO PswRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF PswRecord(1:1) = '"'
+                               MOVE PswRecord(2:50) TO ReadIdentifier
+                               MOVE PswRecord(55:50) TO ReadPassword
+                               CALL 'Decrypt'
+                                   USING
+                                       ReadIdentifier
+                                       MainPassword
+                                       ReadIdentifier
+
+                               CALL 'Decrypt'
+                                   USING ReadPassword
+                                         MainPassword
+                                         ReadPassword
+
+                               COMPUTE PwLen = FUNCTION LENGTH(
+                                   FUNCTION TRIM(ReadPassword))
+
+                               IF PwLen < MinPasswordLength
+                                   DISPLAY FUNCTION TRIM(ReadIdentifier)
+                                   ': shorter than '
+                                   MinPasswordLength
+                                   ' characters'
+                               END-IF
+
+                               IF PwLen = 50
+                                   DISPLAY FUNCTION TRIM(ReadIdentifier)
+                                   ': still holds a raw generated'
+                                   ' password'
+                               END-IF
+
+                               IF HealthCount < 500
+                                   ADD 1 TO HealthCount
+                                   MOVE ReadIdentifier TO
+                                       HealthIdentifier(HealthCount)
+                                   MOVE ReadPassword TO
+                                       HealthPassword(HealthCount)
+                               ELSE
+                                   IF HealthTruncated NOT = 'Y'
+                                       DISPLAY
+                                           'Warning: more than 500'
+                                           ' entries exist; health'
+                                           ' report covers only the'
+                                           ' first 500.'
+                                       MOVE 'Y' TO HealthTruncated
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PswFile
+
+               PERFORM VARYING HealthIdx FROM 1 BY 1
+                       UNTIL HealthIdx > HealthCount
+                   PERFORM VARYING HealthIdx2 FROM 1 BY 1
+                           UNTIL HealthIdx2 > HealthCount
+                       IF HealthIdx2 > HealthIdx
+                               AND HealthPassword(HealthIdx) =
+                                   HealthPassword(HealthIdx2)
+                           DISPLAY
+                               FUNCTION TRIM(
+                                   HealthIdentifier(HealthIdx))
+                               ' and '
+                               FUNCTION TRIM(
+                                   HealthIdentifier(HealthIdx2))
+                               ' share the same password'
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           DISPLAY ""
+           DISPLAY "Press any key to continue."
+           ACCEPT Temp.

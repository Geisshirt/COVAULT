@@ -31,12 +31,13 @@
                MOVE Hash(J:1) TO CharHash
                MOVE FUNCTION ORD(CharHash) TO CodeHash
              
-               *> .csv can't handle commas (ascii 44) so we add 1 in encrypt. 
+               *> .csv can't handle commas (ascii 44) so we add 1
+               *> in encrypt.
                IF CodeEncrypted > 44
                    SUBTRACT 1 FROM CodeEncrypted
                END-IF
-               COMPUTE CodeDecrypted = FUNCTION MOD(CodeEncrypted - 
-                   CodeHash - 32 + 94, 94) + 32        
+               COMPUTE CodeDecrypted = FUNCTION MOD(CodeEncrypted -
+                   CodeHash - 33 + 95, 95) + 33
        
                MOVE FUNCTION CHAR(CodeDecrypted) TO CharDecrypted
                MOVE CharDecrypted TO ReturnString(I:1)

@@ -36,22 +36,63 @@
        77  SEED                PIC 9(9) VALUE 123456789.
        77  A                   PIC 9(9) VALUE 1664525.
        77  C                   PIC 9(9) VALUE 10139.
-       77  M                   PIC 9(9) VALUE 4294967296.
+       77  M                   PIC 9(10) VALUE 1000000000.
        77  ASCII-VALUE         PIC 9(03).
        77  TOTAL-ASCII         PIC 9(09) VALUE 0.
+       77  GEN-LENGTH        PIC 9(02).
+       77  CHAR-COUNT        PIC 9(02).
+       77  FILTER-COUNT      PIC 9(02).
+       77  J                PIC 9(02).
+       77  IS-AMBIGUOUS       PIC X(01).
+       77  WORD-NUM          PIC 9(02).
+       77  PASS-PTR          PIC 9(03).
        01  LOCAL-STRING        PIC X(50) VALUE SPACES.
-       01  CHAR-TABLE.
-           05 CHARS            PIC X(52) VALUE 
+       01  WORD-DATA.
+           05 FILLER PIC X(8) VALUE "apple".
+           05 FILLER PIC X(8) VALUE "tiger".
+           05 FILLER PIC X(8) VALUE "river".
+           05 FILLER PIC X(8) VALUE "cloud".
+           05 FILLER PIC X(8) VALUE "stone".
+           05 FILLER PIC X(8) VALUE "eagle".
+           05 FILLER PIC X(8) VALUE "maple".
+           05 FILLER PIC X(8) VALUE "delta".
+           05 FILLER PIC X(8) VALUE "orbit".
+           05 FILLER PIC X(8) VALUE "flame".
+           05 FILLER PIC X(8) VALUE "coral".
+           05 FILLER PIC X(8) VALUE "amber".
+           05 FILLER PIC X(8) VALUE "brook".
+           05 FILLER PIC X(8) VALUE "cedar".
+           05 FILLER PIC X(8) VALUE "falcon".
+           05 FILLER PIC X(8) VALUE "grove".
+           05 FILLER PIC X(8) VALUE "ember".
+           05 FILLER PIC X(8) VALUE "quartz".
+           05 FILLER PIC X(8) VALUE "willow".
+           05 FILLER PIC X(8) VALUE "zephyr".
+       01  WORD-TABLE REDEFINES WORD-DATA.
+           05 WORD-ENTRY OCCURS 20 TIMES PIC X(8).
+       01  CHAR-TABLE-LETTERS  PIC X(52) VALUE
            "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz".
+       01  CHAR-TABLE-DIGITS   PIC X(10) VALUE "0123456789".
+       01  CHAR-TABLE-SYMBOLS  PIC X(20) VALUE "!@#$%^&*()-_=+~;:?/|".
+       01  AMBIGUOUS-CHARS     PIC X(06) VALUE "lI1O0o".
+       01  CHAR-TABLE          PIC X(82) VALUE SPACES.
+       01  CHAR-TABLE-FILTERED PIC X(82) VALUE SPACES.
 
        LINKAGE SECTION.
        01  ReturnString        PIC X(50).
        01  Identifier          PIC X(50).
-
-       PROCEDURE DIVISION USING Identifier ReturnString.
+       01  PasswordLength      PIC 9(02).
+       01  IncludeDigits       PIC X(01).
+       01  IncludeSymbols      PIC X(01).
+       01  ExcludeAmbiguous    PIC X(01).
+       01  PassphraseMode      PIC X(01).
+
+       PROCEDURE DIVISION USING Identifier ReturnString
+               PasswordLength IncludeDigits IncludeSymbols
+               ExcludeAmbiguous PassphraseMode.
            MOVE 0 TO TOTAL-ASCII
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >
                    FUNCTION LENGTH(Identifier)
                COMPUTE ASCII-VALUE = FUNCTION ORD(Identifier (I:1))
                ADD ASCII-VALUE TO TOTAL-ASCII
@@ -59,10 +100,79 @@
 
            MOVE TOTAL-ASCII TO SEED
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+           IF PassphraseMode = 'Y'
+               MOVE SPACES TO LOCAL-STRING
+               MOVE 1 TO PASS-PTR
+               PERFORM VARYING WORD-NUM FROM 1 BY 1
+                       UNTIL WORD-NUM > 4
+                   COMPUTE SEED = (A * SEED + C)
+                   COMPUTE RAND-VAL = SEED / (M / 20) + 1
+                   IF RAND-VAL > 20
+                       MOVE 20 TO RAND-VAL
+                   END-IF
+                   IF WORD-NUM > 1
+                       STRING '-' DELIMITED BY SIZE
+                           INTO LOCAL-STRING
+                           WITH POINTER PASS-PTR
+                   END-IF
+                   STRING FUNCTION TRIM(WORD-ENTRY(RAND-VAL))
+                           DELIMITED BY SIZE
+                       INTO LOCAL-STRING
+                       WITH POINTER PASS-PTR
+               END-PERFORM
+               MOVE LOCAL-STRING TO ReturnString
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO CHAR-TABLE
+           MOVE CHAR-TABLE-LETTERS TO CHAR-TABLE(1:52)
+           MOVE 52 TO CHAR-COUNT
+
+           IF IncludeDigits = 'Y'
+               MOVE CHAR-TABLE-DIGITS TO
+                   CHAR-TABLE(CHAR-COUNT + 1:10)
+               ADD 10 TO CHAR-COUNT
+           END-IF
+
+           IF IncludeSymbols = 'Y'
+               MOVE CHAR-TABLE-SYMBOLS TO
+                   CHAR-TABLE(CHAR-COUNT + 1:20)
+               ADD 20 TO CHAR-COUNT
+           END-IF
+
+           IF ExcludeAmbiguous = 'Y'
+               MOVE SPACES TO CHAR-TABLE-FILTERED
+               MOVE 0 TO FILTER-COUNT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > CHAR-COUNT
+                   MOVE 'N' TO IS-AMBIGUOUS
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 6
+                       IF CHAR-TABLE(I:1) = AMBIGUOUS-CHARS(J:1)
+                           MOVE 'Y' TO IS-AMBIGUOUS
+                       END-IF
+                   END-PERFORM
+                   IF IS-AMBIGUOUS NOT = 'Y'
+                       ADD 1 TO FILTER-COUNT
+                       MOVE CHAR-TABLE(I:1) TO
+                           CHAR-TABLE-FILTERED(FILTER-COUNT:1)
+                   END-IF
+               END-PERFORM
+               MOVE CHAR-TABLE-FILTERED TO CHAR-TABLE
+               MOVE FILTER-COUNT TO CHAR-COUNT
+           END-IF
+
+           MOVE PasswordLength TO GEN-LENGTH
+           IF GEN-LENGTH = 0 OR GEN-LENGTH > 50
+               MOVE 50 TO GEN-LENGTH
+           END-IF
+
+           MOVE SPACES TO LOCAL-STRING
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > GEN-LENGTH
                COMPUTE SEED = (A * SEED + C)
-               COMPUTE RAND-VAL = SEED / (M / 52) + 1
-               MOVE CHARS(RAND-VAL:1) TO RANDOM-CHAR
+               COMPUTE RAND-VAL = SEED / (M / CHAR-COUNT) + 1
+               IF RAND-VAL > CHAR-COUNT
+                   MOVE CHAR-COUNT TO RAND-VAL
+               END-IF
+               MOVE CHAR-TABLE(RAND-VAL:1) TO RANDOM-CHAR
                MOVE RANDOM-CHAR TO LOCAL-STRING (I:1)
            END-PERFORM
 

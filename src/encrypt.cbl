@@ -31,11 +31,11 @@
                MOVE Hash(J:1) TO CharHash
                MOVE FUNCTION ORD(CharHash) TO CodeHash
        
-               COMPUTE CodeEncrypted = FUNCTION MOD(CodePassed + 
-                   CodeHash - 32, 94) + 32
-               *> Replace commas since we save in .csv
-               IF CodeEncrypted = 45
-                   MOVE 34 TO CodeEncrypted 
+               COMPUTE CodeEncrypted = FUNCTION MOD(CodePassed +
+                   CodeHash - 33, 95) + 33
+               *> .csv can't handle commas (ascii 44) so we add 1
+               IF CodeEncrypted > 44
+                   ADD 1 TO CodeEncrypted
                END-IF
 
                MOVE FUNCTION CHAR(CodeEncrypted) TO CharEncrypted
